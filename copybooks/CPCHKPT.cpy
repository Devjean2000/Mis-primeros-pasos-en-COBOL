@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: CPCHKPT
+      * Purpose : Record layout for the ACEPTCKP checkpoint file used
+      *           by Aceptando's batch intake path to support
+      *           restart - holds the count of transaction records
+      *           already committed to NOMBRE-MASTER.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-CONTADOR             PIC 9(6).
