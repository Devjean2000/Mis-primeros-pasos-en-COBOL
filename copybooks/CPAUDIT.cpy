@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: CPAUDIT
+      * Purpose : Record layout for the ACEPTAUD audit trail file -
+      *           one line per registration accepted by Aceptando,
+      *           carrying the run timestamp and operator id.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AR-TIMESTAMP            PIC 9(14).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AR-OPERADOR             PIC X(8).
+           05  FILLER                  PIC X(1) VALUE SPACE.
+           05  AR-NOMBRE               PIC X(30).
