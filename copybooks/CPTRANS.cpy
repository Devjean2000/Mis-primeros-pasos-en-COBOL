@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: CPTRANS
+      * Purpose : Record layout for the NOMBRE-TRANS batch intake file
+      *           read by Aceptando's batch entry path (one full
+      *           registration per record; MR-ID-REGISTRO is assigned
+      *           by Aceptando itself, so it is not carried here).
+      ******************************************************************
+       01  TRANS-RECORD.
+           05  TR-NOMBRE               PIC X(30).
+           05  TR-APELLIDO             PIC X(30).
+           05  TR-ID-NUMERO            PIC X(15).
+           05  TR-FECHA-NACIMIENTO     PIC 9(8).
+           05  TR-TELEFONO             PIC X(15).
+           05  TR-DIRECCION            PIC X(40).
