@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: CPEXTR
+      * Purpose : Fixed-format extract layout handed off to the
+      *           downstream HR/CRM loader - header, detail and
+      *           trailer records, each 150 bytes wide. The detail
+      *           record carries the full NOMBRE-MASTER registration.
+      ******************************************************************
+       01  HEADER-RECORD.
+           05  HR-TIPO-REGISTRO        PIC X(1) VALUE "H".
+           05  HR-FECHA-EJECUCION      PIC 9(8).
+           05  HR-CANTIDAD-REGISTROS   PIC 9(6).
+           05  FILLER                  PIC X(135) VALUE SPACES.
+
+       01  DETAIL-RECORD.
+           05  DR-TIPO-REGISTRO        PIC X(1) VALUE "D".
+           05  DR-ID-REGISTRO          PIC 9(6).
+           05  DR-NOMBRE               PIC X(30).
+           05  DR-APELLIDO             PIC X(30).
+           05  DR-ID-NUMERO            PIC X(15).
+           05  DR-FECHA-NACIMIENTO     PIC 9(8).
+           05  DR-TELEFONO             PIC X(15).
+           05  DR-DIRECCION            PIC X(40).
+           05  FILLER                  PIC X(5) VALUE SPACES.
+
+       01  TRAILER-RECORD.
+           05  TL-TIPO-REGISTRO        PIC X(1) VALUE "T".
+           05  TL-CANTIDAD-TOTAL       PIC 9(6).
+           05  FILLER                  PIC X(143) VALUE SPACES.
