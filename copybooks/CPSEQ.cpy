@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CPSEQ
+      * Purpose : Record layout for the ACEPTSEQ control file - holds
+      *           the last MR-ID-REGISTRO issued so Aceptando and
+      *           Mantnom can hand out a monotonically-increasing key
+      *           that is never reused, even after Mantnom deletes the
+      *           record that currently holds the highest ID.
+      ******************************************************************
+       01  SEQ-RECORD.
+           05  SQ-ULTIMO-ID            PIC 9(6).
