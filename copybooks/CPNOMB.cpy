@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook: CPNOMB
+      * Purpose : Record layout for the NOMBRE-MASTER indexed file - a
+      *           full registration (name, surname, national ID
+      *           number, date of birth and contact details), shared
+      *           by Aceptando, Mantnom, REGRPT and Extrahr so every
+      *           program that touches the master agrees on the
+      *           layout.
+      ******************************************************************
+       01  NOMBRE-MASTER-RECORD.
+           05  MR-ID-REGISTRO          PIC 9(6).
+           05  MR-NOMBRE               PIC X(30).
+      *           Upper-cased copy of MR-NOMBRE, used as the alternate
+      *           key so the duplicate-name check in Aceptando/Mantnom
+      *           catches "Juan Perez" vs "JUAN PEREZ" as one match.
+           05  MR-NOMBRE-NORM          PIC X(30).
+           05  MR-APELLIDO             PIC X(30).
+           05  MR-ID-NUMERO            PIC X(15).
+           05  MR-FECHA-NACIMIENTO     PIC 9(8).
+           05  MR-TELEFONO             PIC X(15).
+           05  MR-DIRECCION            PIC X(40).
