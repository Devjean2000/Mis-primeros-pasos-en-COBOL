@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily register report - prints one line per name held
+      *          on the NOMBRE-MASTER file, with page headers and a
+      *          trailing count of records processed.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Regrpt.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMBRE-MASTER ASSIGN TO "NOMBRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MR-ID-REGISTRO
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "REGDIARI"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOMBRE-MASTER.
+           COPY CPNOMB.
+       FD  REPORT-FILE.
+       01  REPORT-LINE PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-REPORT-STATUS PIC X(2).
+       01 WS-EOF PIC X VALUE "N".
+           88 FIN-MASTER VALUE "S".
+       01 WS-CONTADOR PIC 9(6) VALUE 0.
+       01 WS-FECHA-HOY PIC 9(8).
+
+       01 WS-ENCABEZADO-1 PIC X(80) VALUE
+           "REGISTRO DIARIO DE NOMBRES".
+       01 WS-ENCABEZADO-2.
+           05 FILLER PIC X(7) VALUE "FECHA: ".
+           05 WS-ENC-FECHA PIC 9(8).
+           05 FILLER PIC X(65) VALUE SPACES.
+       01 WS-ENCABEZADO-3 PIC X(80) VALUE
+           "ID     NOMBRE".
+       01 WS-DETALLE.
+           05 WS-DET-ID PIC ZZZZZ9.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 WS-DET-NOMBRE PIC X(30).
+           05 FILLER PIC X(41) VALUE SPACES.
+       01 WS-PIE.
+           05 FILLER PIC X(20) VALUE "TOTAL DE REGISTROS: ".
+           05 WS-PIE-TOTAL PIC ZZZZZ9.
+           05 FILLER PIC X(54) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM ESCRIBIR-ENCABEZADOS
+           PERFORM UNTIL FIN-MASTER
+               READ NOMBRE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       PERFORM ESCRIBIR-DETALLE
+               END-READ
+           END-PERFORM
+           PERFORM ESCRIBIR-PIE
+           PERFORM CERRAR-ARCHIVOS
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT NOMBRE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               MOVE "S" TO WS-EOF
+           ELSE
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "Error al abrir NOMBRE-MASTER: "
+                       WS-MASTER-STATUS
+                   MOVE "S" TO WS-EOF
+               END-IF
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+
+       ESCRIBIR-ENCABEZADOS.
+           MOVE WS-FECHA-HOY TO WS-ENC-FECHA
+           WRITE REPORT-LINE FROM WS-ENCABEZADO-1
+           WRITE REPORT-LINE FROM WS-ENCABEZADO-2
+           WRITE REPORT-LINE FROM WS-ENCABEZADO-3.
+
+       ESCRIBIR-DETALLE.
+           ADD 1 TO WS-CONTADOR
+           MOVE MR-ID-REGISTRO TO WS-DET-ID
+           MOVE MR-NOMBRE TO WS-DET-NOMBRE
+           WRITE REPORT-LINE FROM WS-DETALLE.
+
+       ESCRIBIR-PIE.
+           MOVE WS-CONTADOR TO WS-PIE-TOTAL
+           WRITE REPORT-LINE FROM WS-PIE.
+
+       CERRAR-ARCHIVOS.
+           CLOSE NOMBRE-MASTER
+           CLOSE REPORT-FILE.
+
+       END PROGRAM  Regrpt.
