@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Builds a fixed-format extract of NOMBRE-MASTER for
+      *          the downstream HR/CRM loader - a header record (run
+      *          date, record count), one detail record per name, and
+      *          a trailer record (total count).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Extrahr.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMBRE-MASTER ASSIGN TO "NOMBRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MR-ID-REGISTRO
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "NOMBREXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOMBRE-MASTER.
+           COPY CPNOMB.
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE PIC X(150).
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-EXTRACT-STATUS PIC X(2).
+       01 WS-EOF PIC X VALUE "N".
+           88 FIN-MASTER VALUE "S".
+       01 WS-CONTADOR PIC 9(6) VALUE 0.
+       01 WS-FECHA-HOY PIC 9(8).
+
+       COPY CPEXTR.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD
+           PERFORM CONTAR-REGISTROS
+           PERFORM GENERAR-EXTRACTO
+           STOP RUN.
+
+       CONTAR-REGISTROS.
+           OPEN INPUT NOMBRE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               MOVE "S" TO WS-EOF
+           ELSE
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "Error al abrir NOMBRE-MASTER: "
+                       WS-MASTER-STATUS
+                   MOVE "S" TO WS-EOF
+               END-IF
+           END-IF
+           PERFORM UNTIL FIN-MASTER
+               READ NOMBRE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR
+               END-READ
+           END-PERFORM
+           CLOSE NOMBRE-MASTER.
+
+       GENERAR-EXTRACTO.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT NOMBRE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               MOVE "S" TO WS-EOF
+           ELSE
+               IF WS-MASTER-STATUS NOT = "00"
+                   DISPLAY "Error al abrir NOMBRE-MASTER: "
+                       WS-MASTER-STATUS
+                   MOVE "S" TO WS-EOF
+               END-IF
+           END-IF
+           OPEN OUTPUT EXTRACT-FILE
+           MOVE WS-FECHA-HOY TO HR-FECHA-EJECUCION
+           MOVE WS-CONTADOR TO HR-CANTIDAD-REGISTROS
+           WRITE EXTRACT-LINE FROM HEADER-RECORD
+           PERFORM UNTIL FIN-MASTER
+               READ NOMBRE-MASTER NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       MOVE MR-ID-REGISTRO TO DR-ID-REGISTRO
+                       MOVE MR-NOMBRE TO DR-NOMBRE
+                       MOVE MR-APELLIDO TO DR-APELLIDO
+                       MOVE MR-ID-NUMERO TO DR-ID-NUMERO
+                       MOVE MR-FECHA-NACIMIENTO TO DR-FECHA-NACIMIENTO
+                       MOVE MR-TELEFONO TO DR-TELEFONO
+                       MOVE MR-DIRECCION TO DR-DIRECCION
+                       WRITE EXTRACT-LINE FROM DETAIL-RECORD
+               END-READ
+           END-PERFORM
+           MOVE WS-CONTADOR TO TL-CANTIDAD-TOTAL
+           WRITE EXTRACT-LINE FROM TRAILER-RECORD
+           CLOSE NOMBRE-MASTER
+           CLOSE EXTRACT-FILE.
+
+       END PROGRAM  Extrahr.
