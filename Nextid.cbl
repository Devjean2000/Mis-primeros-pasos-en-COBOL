@@ -0,0 +1,45 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared "next ID" generator for NOMBRE-MASTER - reads,
+      *          increments and rewrites the ACEPTSEQ control file so
+      *          Aceptando and Mantnom hand out the same monotonically
+      *          increasing MR-ID-REGISTRO instead of each keeping its
+      *          own copy of this logic.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Nextid.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-FILE ASSIGN TO "ACEPTSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-FILE.
+           COPY CPSEQ.
+       WORKING-STORAGE SECTION.
+       01 WS-SEQ-STATUS PIC X(2).
+       01 WS-ULTIMO-ID PIC 9(6) VALUE 0.
+       LINKAGE SECTION.
+       01 LK-NEXT-ID PIC 9(6).
+       PROCEDURE DIVISION USING LK-NEXT-ID.
+       MAIN-PROCEDURE.
+           MOVE 0 TO WS-ULTIMO-ID
+           OPEN INPUT SEQ-FILE
+           IF WS-SEQ-STATUS = "00"
+               READ SEQ-FILE
+                   NOT AT END
+                       MOVE SQ-ULTIMO-ID TO WS-ULTIMO-ID
+               END-READ
+               CLOSE SEQ-FILE
+           END-IF
+           COMPUTE LK-NEXT-ID = WS-ULTIMO-ID + 1
+           MOVE LK-NEXT-ID TO SQ-ULTIMO-ID
+           OPEN OUTPUT SEQ-FILE
+           WRITE SEQ-RECORD
+           CLOSE SEQ-FILE
+           GOBACK.
+       END PROGRAM  Nextid.
