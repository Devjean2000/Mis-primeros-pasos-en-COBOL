@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared Nombre validation, called by Aceptando and by
+      *          the NOMBRE-MASTER maintenance menu so both programs
+      *          apply the same accept-and-validate rule.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Valnom.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LK-NOMBRE PIC X(30).
+       01 LK-VALIDO PIC X.
+       PROCEDURE DIVISION USING LK-NOMBRE LK-VALIDO.
+       MAIN-PROCEDURE.
+           IF LK-NOMBRE = SPACES OR LK-NOMBRE = LOW-VALUES
+               MOVE "N" TO LK-VALIDO
+           ELSE
+               MOVE "S" TO LK-VALIDO
+           END-IF
+           GOBACK.
+       END PROGRAM  Valnom.
