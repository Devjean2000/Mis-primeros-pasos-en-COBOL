@@ -1,19 +1,301 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Aceptando.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 Nombre PIC X(30).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Introduzca su nombre: "
-            ACCEPT Nombre
-            DISPLAY "Hola, " Nombre
-            STOP RUN.
-       END PROGRAM  Aceptando.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Aceptando.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMBRE-MASTER ASSIGN TO "NOMBRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ID-REGISTRO
+               ALTERNATE RECORD KEY IS MR-NOMBRE-NORM WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT NOMBRE-TRANS ASSIGN TO "NOMBRTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "ACEPTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "ACEPTCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOMBRE-MASTER.
+           COPY CPNOMB.
+       FD  NOMBRE-TRANS.
+           COPY CPTRANS.
+       FD  AUDIT-FILE.
+           COPY CPAUDIT.
+       FD  CHECKPOINT-FILE.
+           COPY CPCHKPT.
+       WORKING-STORAGE SECTION.
+       01 Nombre PIC X(30).
+       01 Apellido PIC X(30).
+       01 Id-Numero PIC X(15).
+       01 Fecha-Nacimiento PIC 9(8).
+       01 Telefono PIC X(15).
+       01 Direccion PIC X(40).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-TRANS-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-CKPT-STATUS PIC X(2).
+       01 WS-OPERADOR PIC X(8).
+       01 WS-INTERVALO-CKPT PIC 9(3) VALUE 25.
+       01 WS-REGS-PROCESADOS PIC 9(6) VALUE 0.
+       01 WS-REGS-DESDE-CKPT PIC 9(6) VALUE 0.
+       01 WS-SALTAR PIC 9(6) VALUE 0.
+       01 WS-NEXT-ID PIC 9(6).
+       01 WS-IDNUM-CHECK PIC X(30).
+       01 WS-GRABADO PIC X VALUE "N".
+           88 REGISTRO-GRABADO VALUE "S".
+       01 WS-NOMBRE-VALIDO PIC X VALUE "N".
+           88 NOMBRE-ES-VALIDO VALUE "S".
+       01 WS-APELLIDO-VALIDO PIC X VALUE "N".
+           88 APELLIDO-ES-VALIDO VALUE "S".
+       01 WS-IDNUM-VALIDO PIC X VALUE "N".
+           88 IDNUM-ES-VALIDO VALUE "S".
+       01 WS-MODO PIC X VALUE "I".
+           88 MODO-BATCH VALUE "B" "b".
+       01 WS-TRANS-EOF PIC X VALUE "N".
+           88 FIN-TRANS VALUE "S".
+       01 WS-TRANS-ABIERTO PIC X VALUE "N".
+           88 TRANS-ABIERTO VALUE "S".
+       01 WS-DUPLICADO PIC X VALUE "N".
+           88 ES-DUPLICADO VALUE "S".
+       01 WS-CONFIRMA PIC X VALUE "N".
+           88 CONFIRMA-DUPLICADO VALUE "S" "s".
+       01 WS-CONTINUAR PIC X VALUE "S".
+           88 DEBE-GRABAR VALUE "S".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Modo de entrada, (I)nteractivo o (B)atch: "
+           ACCEPT WS-MODO
+           PERFORM OPEN-MASTER
+           PERFORM ABRIR-AUDITORIA
+           IF MODO-BATCH
+               PERFORM BATCH-PROCESS
+           ELSE
+               PERFORM INTERACTIVE-PROCESS
+           END-IF
+           CLOSE NOMBRE-MASTER
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       INTERACTIVE-PROCESS.
+           PERFORM VALIDATE-NOMBRE UNTIL NOMBRE-ES-VALIDO
+           PERFORM VALIDATE-APELLIDO UNTIL APELLIDO-ES-VALIDO
+           PERFORM VALIDATE-IDNUM UNTIL IDNUM-ES-VALIDO
+           PERFORM CAPTURAR-DATOS-OPCIONALES
+           MOVE "S" TO WS-CONTINUAR
+           PERFORM CHECK-DUPLICADO
+           IF ES-DUPLICADO
+               DISPLAY "Aviso: ya existe un registro con ese nombre "
+                   "(ID " MR-ID-REGISTRO "). Registrar de todas "
+                   "formas? (S/N): "
+               ACCEPT WS-CONFIRMA
+               IF NOT CONFIRMA-DUPLICADO
+                   MOVE "N" TO WS-CONTINUAR
+               END-IF
+           END-IF
+           IF DEBE-GRABAR
+               DISPLAY "Hola, " Nombre
+               PERFORM GRABAR-REGISTRO
+           ELSE
+               DISPLAY "Registro cancelado por nombre duplicado."
+           END-IF.
+
+       BATCH-PROCESS.
+           OPEN INPUT NOMBRE-TRANS
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "Error al abrir el archivo de transacciones: "
+                   WS-TRANS-STATUS
+               MOVE "S" TO WS-TRANS-EOF
+           ELSE
+               MOVE "S" TO WS-TRANS-ABIERTO
+           END-IF
+           PERFORM LEER-CHECKPOINT
+           MOVE WS-REGS-PROCESADOS TO WS-SALTAR
+           IF WS-SALTAR > 0 AND NOT FIN-TRANS
+               DISPLAY "Reanudando batch tras checkpoint, omitiendo "
+                   WS-SALTAR " transaccion(es) ya procesada(s)."
+               PERFORM SALTAR-TRANSACCIONES-PROCESADAS
+           END-IF
+           PERFORM UNTIL FIN-TRANS
+               READ NOMBRE-TRANS
+                   AT END
+                       MOVE "S" TO WS-TRANS-EOF
+                   NOT AT END
+                       MOVE "N" TO WS-GRABADO
+                       MOVE TR-NOMBRE TO Nombre
+                       MOVE TR-APELLIDO TO Apellido
+                       MOVE TR-ID-NUMERO TO Id-Numero
+                       MOVE TR-FECHA-NACIMIENTO TO Fecha-Nacimiento
+                       MOVE TR-TELEFONO TO Telefono
+                       MOVE TR-DIRECCION TO Direccion
+                       PERFORM CHECK-NOMBRE
+                       PERFORM CHECK-APELLIDO
+                       PERFORM CHECK-IDNUM
+                       IF NOMBRE-ES-VALIDO AND APELLIDO-ES-VALIDO
+                               AND IDNUM-ES-VALIDO
+                           PERFORM CHECK-DUPLICADO
+                           IF ES-DUPLICADO
+                               DISPLAY "Transaccion omitida, nombre "
+                                   "duplicado: " Nombre
+                           ELSE
+                               PERFORM GRABAR-REGISTRO
+                           END-IF
+                       ELSE
+                           DISPLAY "Registro de transaccion omitido"
+                       END-IF
+                       IF REGISTRO-GRABADO
+                           ADD 1 TO WS-REGS-PROCESADOS
+                           ADD 1 TO WS-REGS-DESDE-CKPT
+                           IF WS-REGS-DESDE-CKPT >= WS-INTERVALO-CKPT
+                               PERFORM GRABAR-CHECKPOINT
+                               MOVE 0 TO WS-REGS-DESDE-CKPT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF TRANS-ABIERTO
+               PERFORM LIMPIAR-CHECKPOINT
+               CLOSE NOMBRE-TRANS
+           END-IF.
+
+       SALTAR-TRANSACCIONES-PROCESADAS.
+           PERFORM WS-SALTAR TIMES
+               READ NOMBRE-TRANS
+                   AT END
+                       MOVE "S" TO WS-TRANS-EOF
+               END-READ
+           END-PERFORM.
+
+       LEER-CHECKPOINT.
+           MOVE 0 TO WS-REGS-PROCESADOS
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CK-CONTADOR TO WS-REGS-PROCESADOS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT.
+           MOVE WS-REGS-PROCESADOS TO CK-CONTADOR
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       LIMPIAR-CHECKPOINT.
+           MOVE 0 TO CK-CONTADOR
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       VALIDATE-NOMBRE.
+           DISPLAY "Introduzca su nombre: "
+           ACCEPT Nombre
+           PERFORM CHECK-NOMBRE.
+
+       CHECK-NOMBRE.
+           CALL "Valnom" USING Nombre WS-NOMBRE-VALIDO
+           IF NOT NOMBRE-ES-VALIDO
+               DISPLAY "Nombre invalido, no puede ir en blanco."
+           END-IF.
+
+       VALIDATE-APELLIDO.
+           DISPLAY "Introduzca su apellido: "
+           ACCEPT Apellido
+           PERFORM CHECK-APELLIDO.
+
+       CHECK-APELLIDO.
+           CALL "Valnom" USING Apellido WS-APELLIDO-VALIDO
+           IF NOT APELLIDO-ES-VALIDO
+               DISPLAY "Apellido invalido, no puede ir en blanco."
+           END-IF.
+
+       VALIDATE-IDNUM.
+           DISPLAY "Introduzca su numero de identificacion: "
+           ACCEPT Id-Numero
+           PERFORM CHECK-IDNUM.
+
+       CHECK-IDNUM.
+           MOVE Id-Numero TO WS-IDNUM-CHECK
+           CALL "Valnom" USING WS-IDNUM-CHECK WS-IDNUM-VALIDO
+           IF NOT IDNUM-ES-VALIDO
+               DISPLAY "Numero de identificacion invalido."
+           END-IF.
+
+       CAPTURAR-DATOS-OPCIONALES.
+           DISPLAY "Fecha de nacimiento (AAAAMMDD): "
+           ACCEPT Fecha-Nacimiento
+           DISPLAY "Telefono de contacto: "
+           ACCEPT Telefono
+           DISPLAY "Direccion: "
+           ACCEPT Direccion.
+
+       CHECK-DUPLICADO.
+           MOVE FUNCTION UPPER-CASE(Nombre) TO MR-NOMBRE-NORM
+           READ NOMBRE-MASTER KEY IS MR-NOMBRE-NORM
+               INVALID KEY
+                   MOVE "N" TO WS-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DUPLICADO
+           END-READ.
+
+       GRABAR-REGISTRO.
+           MOVE "N" TO WS-GRABADO
+           PERFORM GET-NEXT-ID
+           MOVE WS-NEXT-ID TO MR-ID-REGISTRO
+           MOVE Nombre TO MR-NOMBRE
+           MOVE FUNCTION UPPER-CASE(Nombre) TO MR-NOMBRE-NORM
+           MOVE Apellido TO MR-APELLIDO
+           MOVE Id-Numero TO MR-ID-NUMERO
+           MOVE Fecha-Nacimiento TO MR-FECHA-NACIMIENTO
+           MOVE Telefono TO MR-TELEFONO
+           MOVE Direccion TO MR-DIRECCION
+           WRITE NOMBRE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "Error al grabar el registro: "
+                       WS-MASTER-STATUS
+           END-WRITE
+           IF WS-MASTER-STATUS = "00"
+               MOVE "S" TO WS-GRABADO
+               PERFORM GRABAR-AUDITORIA
+           END-IF.
+
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AR-TIMESTAMP
+           MOVE WS-OPERADOR TO AR-OPERADOR
+           MOVE Nombre TO AR-NOMBRE
+           WRITE AUDIT-RECORD.
+
+       OPEN-MASTER.
+           OPEN I-O NOMBRE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT NOMBRE-MASTER
+               CLOSE NOMBRE-MASTER
+               OPEN I-O NOMBRE-MASTER
+           END-IF.
+
+       ABRIR-AUDITORIA.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR = SPACES
+               MOVE "DESCONOC" TO WS-OPERADOR
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       GET-NEXT-ID.
+           CALL "Nextid" USING WS-NEXT-ID.
+
+       END PROGRAM  Aceptando.
