@@ -0,0 +1,305 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interactive maintenance menu for NOMBRE-MASTER -
+      *          add / change / delete / inquire, keyed by
+      *          MR-ID-REGISTRO. Built on top of the same
+      *          accept-and-validate logic Aceptando uses.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Mantnom.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NOMBRE-MASTER ASSIGN TO "NOMBRMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MR-ID-REGISTRO
+               ALTERNATE RECORD KEY IS MR-NOMBRE-NORM WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "ACEPTAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOMBRE-MASTER.
+           COPY CPNOMB.
+       FD  AUDIT-FILE.
+           COPY CPAUDIT.
+       WORKING-STORAGE SECTION.
+       01 Nombre PIC X(30).
+       01 Apellido PIC X(30).
+       01 Id-Numero PIC X(15).
+       01 Fecha-Nacimiento PIC 9(8).
+       01 Telefono PIC X(15).
+       01 Direccion PIC X(40).
+       01 WS-MASTER-STATUS PIC X(2).
+       01 WS-AUDIT-STATUS PIC X(2).
+       01 WS-OPERADOR PIC X(8).
+       01 WS-NEXT-ID PIC 9(6).
+       01 WS-ID-BUSCADO PIC 9(6).
+       01 WS-IDNUM-CHECK PIC X(30).
+       01 WS-NOMBRE-VALIDO PIC X VALUE "N".
+           88 NOMBRE-ES-VALIDO VALUE "S".
+       01 WS-APELLIDO-VALIDO PIC X VALUE "N".
+           88 APELLIDO-ES-VALIDO VALUE "S".
+       01 WS-IDNUM-VALIDO PIC X VALUE "N".
+           88 IDNUM-ES-VALIDO VALUE "S".
+       01 WS-DUPLICADO PIC X VALUE "N".
+           88 ES-DUPLICADO VALUE "S".
+       01 WS-CONFIRMA PIC X VALUE "N".
+           88 CONFIRMA-DUPLICADO VALUE "S" "s".
+       01 WS-CONTINUAR PIC X VALUE "S".
+           88 DEBE-GRABAR VALUE "S".
+       01 WS-OPCION PIC X VALUE SPACE.
+           88 OPCION-ALTA VALUE "A" "a".
+           88 OPCION-CAMBIO VALUE "C" "c".
+           88 OPCION-BAJA VALUE "D" "d".
+           88 OPCION-CONSULTA VALUE "I" "i".
+           88 OPCION-SALIR VALUE "S" "s".
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM ABRIR-MASTER
+           PERFORM ABRIR-AUDITORIA
+           PERFORM MOSTRAR-MENU UNTIL OPCION-SALIR
+           CLOSE NOMBRE-MASTER
+           CLOSE AUDIT-FILE
+           STOP RUN.
+
+       MOSTRAR-MENU.
+           DISPLAY "----------------------------------------------"
+           DISPLAY "Mantenimiento de NOMBRE-MASTER"
+           DISPLAY "  A - Alta (agregar)"
+           DISPLAY "  C - Cambio (modificar)"
+           DISPLAY "  D - Baja (eliminar)"
+           DISPLAY "  I - Consulta (inquire)"
+           DISPLAY "  S - Salir"
+           DISPLAY "Seleccione una opcion: "
+           ACCEPT WS-OPCION
+           EVALUATE TRUE
+               WHEN OPCION-ALTA
+                   PERFORM ALTA-REGISTRO
+               WHEN OPCION-CAMBIO
+                   PERFORM CAMBIO-REGISTRO
+               WHEN OPCION-BAJA
+                   PERFORM BAJA-REGISTRO
+               WHEN OPCION-CONSULTA
+                   PERFORM CONSULTA-REGISTRO
+               WHEN OPCION-SALIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcion invalida."
+           END-EVALUATE.
+
+       ALTA-REGISTRO.
+           MOVE "N" TO WS-NOMBRE-VALIDO
+           PERFORM UNTIL NOMBRE-ES-VALIDO
+               DISPLAY "Introduzca su nombre: "
+               ACCEPT Nombre
+               CALL "Valnom" USING Nombre WS-NOMBRE-VALIDO
+               IF NOT NOMBRE-ES-VALIDO
+                   DISPLAY "Nombre invalido, no puede ir en blanco."
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-APELLIDO-VALIDO
+           PERFORM UNTIL APELLIDO-ES-VALIDO
+               DISPLAY "Introduzca su apellido: "
+               ACCEPT Apellido
+               CALL "Valnom" USING Apellido WS-APELLIDO-VALIDO
+               IF NOT APELLIDO-ES-VALIDO
+                   DISPLAY "Apellido invalido, no puede ir en blanco."
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-IDNUM-VALIDO
+           PERFORM UNTIL IDNUM-ES-VALIDO
+               DISPLAY "Introduzca su numero de identificacion: "
+               ACCEPT Id-Numero
+               MOVE Id-Numero TO WS-IDNUM-CHECK
+               CALL "Valnom" USING WS-IDNUM-CHECK WS-IDNUM-VALIDO
+               IF NOT IDNUM-ES-VALIDO
+                   DISPLAY "Numero de identificacion invalido."
+               END-IF
+           END-PERFORM
+           DISPLAY "Fecha de nacimiento (AAAAMMDD): "
+           ACCEPT Fecha-Nacimiento
+           DISPLAY "Telefono de contacto: "
+           ACCEPT Telefono
+           DISPLAY "Direccion: "
+           ACCEPT Direccion
+           MOVE "S" TO WS-CONTINUAR
+           PERFORM CHECK-DUPLICADO
+           IF ES-DUPLICADO
+               DISPLAY "Aviso: ya existe un registro con ese nombre "
+                   "(ID " MR-ID-REGISTRO "). Registrar de todas "
+                   "formas? (S/N): "
+               ACCEPT WS-CONFIRMA
+               IF NOT CONFIRMA-DUPLICADO
+                   MOVE "N" TO WS-CONTINUAR
+               END-IF
+           END-IF
+           IF DEBE-GRABAR
+               PERFORM GET-NEXT-ID
+               MOVE WS-NEXT-ID TO MR-ID-REGISTRO
+               MOVE Nombre TO MR-NOMBRE
+               MOVE FUNCTION UPPER-CASE(Nombre) TO MR-NOMBRE-NORM
+               MOVE Apellido TO MR-APELLIDO
+               MOVE Id-Numero TO MR-ID-NUMERO
+               MOVE Fecha-Nacimiento TO MR-FECHA-NACIMIENTO
+               MOVE Telefono TO MR-TELEFONO
+               MOVE Direccion TO MR-DIRECCION
+               WRITE NOMBRE-MASTER-RECORD
+                   INVALID KEY
+                       DISPLAY "Error al grabar el registro: "
+                           WS-MASTER-STATUS
+               END-WRITE
+               IF WS-MASTER-STATUS = "00"
+                   DISPLAY "Registro creado con ID " MR-ID-REGISTRO
+                   PERFORM GRABAR-AUDITORIA
+               END-IF
+           ELSE
+               DISPLAY "Alta cancelada por nombre duplicado."
+           END-IF.
+
+       CHECK-DUPLICADO.
+           MOVE FUNCTION UPPER-CASE(Nombre) TO MR-NOMBRE-NORM
+           READ NOMBRE-MASTER KEY IS MR-NOMBRE-NORM
+               INVALID KEY
+                   MOVE "N" TO WS-DUPLICADO
+               NOT INVALID KEY
+                   MOVE "S" TO WS-DUPLICADO
+           END-READ.
+
+       CAMBIO-REGISTRO.
+           PERFORM PEDIR-ID
+           MOVE WS-ID-BUSCADO TO MR-ID-REGISTRO
+           READ NOMBRE-MASTER
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese ID."
+               NOT INVALID KEY
+                   DISPLAY "Nombre actual   : " MR-NOMBRE
+                   DISPLAY "Apellido actual : " MR-APELLIDO
+                   DISPLAY "ID actual       : " MR-ID-NUMERO
+                   DISPLAY "F. Nac. actual  : " MR-FECHA-NACIMIENTO
+                   DISPLAY "Telefono actual : " MR-TELEFONO
+                   DISPLAY "Direccion actual: " MR-DIRECCION
+                   MOVE "N" TO WS-NOMBRE-VALIDO
+                   PERFORM UNTIL NOMBRE-ES-VALIDO
+                       DISPLAY "Introduzca el nuevo nombre: "
+                       ACCEPT Nombre
+                       CALL "Valnom" USING Nombre WS-NOMBRE-VALIDO
+                       IF NOT NOMBRE-ES-VALIDO
+                           DISPLAY
+                               "Nombre invalido, no puede ir en blanco."
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-APELLIDO-VALIDO
+                   PERFORM UNTIL APELLIDO-ES-VALIDO
+                       DISPLAY "Introduzca el nuevo apellido: "
+                       ACCEPT Apellido
+                       CALL "Valnom" USING Apellido WS-APELLIDO-VALIDO
+                       IF NOT APELLIDO-ES-VALIDO
+                           DISPLAY
+                               "Apellido invalido, no puede ir en "
+                               "blanco."
+                       END-IF
+                   END-PERFORM
+                   MOVE "N" TO WS-IDNUM-VALIDO
+                   PERFORM UNTIL IDNUM-ES-VALIDO
+                       DISPLAY "Nuevo numero de identificacion: "
+                       ACCEPT Id-Numero
+                       MOVE Id-Numero TO WS-IDNUM-CHECK
+                       CALL "Valnom" USING WS-IDNUM-CHECK
+                           WS-IDNUM-VALIDO
+                       IF NOT IDNUM-ES-VALIDO
+                           DISPLAY "Numero de identificacion invalido."
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "Nueva fecha de nacimiento (AAAAMMDD): "
+                   ACCEPT Fecha-Nacimiento
+                   DISPLAY "Nuevo telefono: "
+                   ACCEPT Telefono
+                   DISPLAY "Nueva direccion: "
+                   ACCEPT Direccion
+                   MOVE Nombre TO MR-NOMBRE
+                   MOVE FUNCTION UPPER-CASE(Nombre) TO MR-NOMBRE-NORM
+                   MOVE Apellido TO MR-APELLIDO
+                   MOVE Id-Numero TO MR-ID-NUMERO
+                   MOVE Fecha-Nacimiento TO MR-FECHA-NACIMIENTO
+                   MOVE Telefono TO MR-TELEFONO
+                   MOVE Direccion TO MR-DIRECCION
+                   REWRITE NOMBRE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Error al actualizar: "
+                               WS-MASTER-STATUS
+                   END-REWRITE
+                   IF WS-MASTER-STATUS = "00"
+                       DISPLAY "Registro actualizado."
+                   END-IF
+           END-READ.
+
+       BAJA-REGISTRO.
+           PERFORM PEDIR-ID
+           MOVE WS-ID-BUSCADO TO MR-ID-REGISTRO
+           READ NOMBRE-MASTER
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese ID."
+               NOT INVALID KEY
+                   DELETE NOMBRE-MASTER RECORD
+                       INVALID KEY
+                           DISPLAY "Error al eliminar: "
+                               WS-MASTER-STATUS
+                   END-DELETE
+                   IF WS-MASTER-STATUS = "00"
+                       DISPLAY "Registro eliminado."
+                   END-IF
+           END-READ.
+
+       CONSULTA-REGISTRO.
+           PERFORM PEDIR-ID
+           MOVE WS-ID-BUSCADO TO MR-ID-REGISTRO
+           READ NOMBRE-MASTER
+               INVALID KEY
+                   DISPLAY "No existe un registro con ese ID."
+               NOT INVALID KEY
+                   DISPLAY "ID       : " MR-ID-REGISTRO
+                   DISPLAY "Nombre   : " MR-NOMBRE
+                   DISPLAY "Apellido : " MR-APELLIDO
+                   DISPLAY "ID Numero: " MR-ID-NUMERO
+                   DISPLAY "F. Nac.  : " MR-FECHA-NACIMIENTO
+                   DISPLAY "Telefono : " MR-TELEFONO
+                   DISPLAY "Direccion: " MR-DIRECCION
+           END-READ.
+
+       PEDIR-ID.
+           DISPLAY "Introduzca el ID del registro: "
+           ACCEPT WS-ID-BUSCADO.
+
+       ABRIR-MASTER.
+           OPEN I-O NOMBRE-MASTER
+           IF WS-MASTER-STATUS = "35"
+               OPEN OUTPUT NOMBRE-MASTER
+               CLOSE NOMBRE-MASTER
+               OPEN I-O NOMBRE-MASTER
+           END-IF.
+
+       ABRIR-AUDITORIA.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR = SPACES
+               MOVE "DESCONOC" TO WS-OPERADOR
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AR-TIMESTAMP
+           MOVE WS-OPERADOR TO AR-OPERADOR
+           MOVE Nombre TO AR-NOMBRE
+           WRITE AUDIT-RECORD.
+
+       GET-NEXT-ID.
+           CALL "Nextid" USING WS-NEXT-ID.
+
+       END PROGRAM  Mantnom.
